@@ -1,46 +1,577 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. Exocalc.
            AUTHOR SIBORY G.
-      *    Calculette 
-           
+      *    Calculette
 
-           ENVIRONMENT DIVISION.
-           
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCLOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCLOG-STATUS.
+
+      *    Fichiers du mode batch
+           SELECT BATCH-IN-FILE ASSIGN TO "BATCHIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-STATUS.
+
+           SELECT BATCH-REPORT-FILE ASSIGN TO "BATCHOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-OUT-STATUS.
+
+      *    Fichier de persistance du registre mémoire
+           SELECT MEMOIRE-FILE ASSIGN TO "MEMOIRE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEMOIRE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *    Fichier journal des calculs (piste d'audit)
+       FD  CALCLOG-FILE.
+       01  CALCLOG-RECORD.
+           05  CLR-TIMESTAMP PIC X(21).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  CLR-OPERATOR-ID PIC X(8).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  CLR-OPERATION PIC X(15).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  CLR-NBR1 PIC X(10).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  CLR-NBR2 PIC X(10).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  CLR-RESULT PIC X(12).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  CLR-STATUT PIC X(7).
+           05  FILLER PIC X(1) VALUE SPACE.
+      *    Reste de la division (DIVISER-QUOTIENT-RESTE) ; zéro pour
+      *    toute autre opération
+           05  CLR-RESULT2 PIC X(12).
+
+      *    Fichier d'entree du mode batch : une ligne par operation
+      *    a executer
+       FD  BATCH-IN-FILE.
+       01  BATCH-IN-RECORD.
+           05  BIN-OPERATION PIC 9(1).
+           05  BIN-NBR1 PIC S9(6)V99.
+           05  BIN-NBR2 PIC S9(6)V99.
+      *    "Y"/"N" : demande le mode quotient/reste pour une DIVISION
+           05  BIN-DIV-MODE PIC X(1).
+
+      *    Fichier de sortie (rapport) du mode batch
+       FD  BATCH-REPORT-FILE.
+       01  BATCH-REPORT-RECORD.
+           05  BRR-OPERATOR-ID PIC X(8).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  BRR-OPERATION PIC X(15).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  BRR-NBR1 PIC X(10).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  BRR-NBR2 PIC X(10).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  BRR-RESULT PIC X(12).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  BRR-STATUT PIC X(7).
+           05  FILLER PIC X(1) VALUE SPACE.
+      *    Reste de la division (DIVISER-QUOTIENT-RESTE) ; zéro pour
+      *    toute autre opération
+           05  BRR-RESULT2 PIC X(12).
+
+      *    Fichier de persistance du registre mémoire
+       FD  MEMOIRE-FILE.
+       01  MEMOIRE-RECORD.
+           05  MR-VALEUR PIC S9(6)V99.
+
+       WORKING-STORAGE SECTION.
 
       *    Les variables pour afficher les résultats
-       01  WS-NBR1 PIC Z(3)9.99.
-       01  WS-NBR2 PIC Z(3)9.99.
+       01  WS-NBR1 PIC Z(6)9.99.
+       01  WS-NBR2 PIC Z(6)9.99.
        01  WS-RESULT1 PIC Z(6)9.99.
        01  WS-RESULT2 PIC Z(6)9.99.
 
       *    Les variables pour effectuer les calculs
        01  WS-CALC-NBR1 PIC S9(6)V99.
        01  WS-CALC-NBR2 PIC S9(6)V99.
-       01  WS-CALC-RESULT1 PIC S9(6)V99.
+       01  WS-CALC-RESULT1 PIC S9(6)V99 VALUE 0.
+      *    Second résultat (le reste, pour DIVISER-QUOTIENT-RESTE ;
+      *    zéro pour toute autre opération)
+       01  WS-CALC-RESULT2 PIC S9(6)V99 VALUE 0.
 
       *    Les variables pour les calculs en fonction 
       *    du choix de l'opération
-       01  WS-CALC-ADD PIC S9(3)V99.
-       01  WS-CALC-SOUS PIC S9(3)V99.
-       01  WS-CALC-MULTI PIC S9(3)V99.
-       01  WS-CALC-DIV PIC S9(3)V99.
-       01  WS-DIV-RESULT PIC S9(3)V99.
+       01  WS-CALC-ADD PIC S9(6)V99.
+       01  WS-CALC-SOUS PIC S9(6)V99.
+       01  WS-CALC-MULTI PIC S9(6)V99.
+       01  WS-CALC-DIV PIC S9(6)V99.
+       01  WS-DIV-RESULT PIC S9(6)V99.
+       01  WS-CALC-QUOTIENT PIC S9(6).
+       01  WS-DIV-MODE PIC X(1) VALUE "N".
+       01  WS-QUOTIENT-EDIT PIC Z(5)9.
+       01  WS-RESTE-EDIT PIC Z(5)9.99.
        01  WS-CALC-XP PIC S9(6)V99.
+       01  WS-CALC-MOD PIC S9(6)V99.
+       01  WS-CALC-PCT PIC S9(6)V99.
 
       *    Les variables pour les diverses intéractions avec le menu
        01  WS-CHOIX-MENU PIC 9(1).
-       01  WS-CHOIX-OPE PIC 9(1).
+       01  WS-CHOIX-OPE PIC 9(2).
        01  WS-MESS PIC X(18) VALUE "Erreur de saisie !".
-       01  WS-REP PIC X(1).       
+       01  WS-REP PIC X(1).
        01  WS-CALC-QUIT PIC X(1).
 
-           PROCEDURE DIVISION.           
+      *    Les variables pour le journal CALCLOG
+       01  WS-DATE-HEURE PIC X(21).
+       01  WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01  WS-CALCLOG-STATUS PIC X(2).
+
+      *    Les variables pour le mode batch
+       01  WS-RUN-MODE PIC X(5) VALUE SPACES.
+       01  WS-MODE PIC X(1) VALUE SPACE.
+       01  WS-BATCH-IN-STATUS PIC X(2).
+       01  WS-BATCH-OUT-STATUS PIC X(2).
+       01  WS-BATCH-EOF PIC X(1) VALUE "N".
+
+      *    Indicateur d'échec de calcul (dépassement, division par
+      *    zéro, racine d'un nombre négatif, code opération inconnu)
+      *    consulté par le mode batch et le point d'entrée
+      *    sous-programme avant d'écrire/retourner un résultat
+       01  WS-CALC-ERREUR PIC X(1) VALUE "N".
+
+      *    Indicateurs et zones pour la préservation du signe des
+      *    opérandes et du résultat dans le journal CALCLOG et le
+      *    rapport batch (WS-NBR1/WS-NBR2 sont des zones d'affichage
+      *    non signées)
+       01  WS-NBR1-NEGATIF PIC X(1) VALUE "N".
+       01  WS-NBR2-NEGATIF PIC X(1) VALUE "N".
+       01  WS-SIGNE-NBR1 PIC X(10).
+       01  WS-SIGNE-NBR2 PIC X(10).
+       01  WS-SIGNE-RESULT PIC X(12).
+       01  WS-SIGNE-RESULT2 PIC X(12).
+
+      *    Les variables pour le registre mémoire
+       01  WS-MEMOIRE PIC S9(6)V99 VALUE 0.
+       01  WS-MEMOIRE-STATUS PIC X(2).
 
-           PERFORM CALCULETTE
+      *    Les compteurs pour le rapport de fin de session
+       01  WS-NB-ADDITIONS PIC 9(6) VALUE 0.
+       01  WS-NB-SOUSTRACTIONS PIC 9(6) VALUE 0.
+       01  WS-NB-MULTIPLICATIONS PIC 9(6) VALUE 0.
+       01  WS-NB-DIVISIONS PIC 9(6) VALUE 0.
+       01  WS-NB-EXPOSANTS PIC 9(6) VALUE 0.
+       01  WS-NB-RACINES PIC 9(6) VALUE 0.
+       01  WS-NB-MODULOS PIC 9(6) VALUE 0.
+       01  WS-NB-POURCENTAGES PIC 9(6) VALUE 0.
+       01  WS-NB-EDIT PIC Z(5)9.
+
+       LINKAGE SECTION.
+      *    Paramètres du point d'entrée sous-programme
+       01  LK-OPERATION PIC 9(2).
+       01  LK-NBR1 PIC S9(6)V99.
+       01  LK-NBR2 PIC S9(6)V99.
+       01  LK-RESULT PIC S9(6)V99.
+       01  LK-STATUS PIC X(2).
+      *    "Y"/"N" : demande le mode quotient/reste pour une DIVISION
+       01  LK-DIV-MODE PIC X(1).
+      *    Reste de la division (DIVISER-QUOTIENT-RESTE) ; zéro pour
+      *    toute autre opération
+       01  LK-RESULT2 PIC S9(6)V99.
+
+       PROCEDURE DIVISION.
+
+           PERFORM OUVRIR_CALCLOG
+           PERFORM CHARGER_MEMOIRE
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE = "BATCH" THEN
+                PERFORM BATCH-CALCULETTE
+           ELSE
+                PERFORM SAISIR-OPERATEUR
+                PERFORM CALCULETTE
+           END-IF
+           CLOSE CALCLOG-FILE
            STOP RUN.
 
+      *    Point d'entrée permettant d'appeler Exocalc comme
+      *    sous-programme : CALL "EXOCALC-CALC" USING
+      *    le code operation, les deux operandes, la zone resultat et
+      *    la zone statut. Reutilise les memes paragraphes de calcul
+      *    que le mode batch (WS-MODE = "L") ; ouvre et ferme son
+      *    propre journal CALCLOG autour de l'appel, independamment du
+      *    fichier du programme principal.
+           ENTRY "EXOCALC-CALC" USING LK-OPERATION LK-NBR1 LK-NBR2
+                LK-RESULT LK-STATUS LK-DIV-MODE LK-RESULT2.
+           PERFORM OUVRIR_CALCLOG.
+           PERFORM CALCULER-SOUSPROGRAMME.
+           CLOSE CALCLOG-FILE.
+           GOBACK.
+
+      *    Paragraphe pour saisir l'identifiant de l'opérateur au
+      *    démarrage
+           SAISIR-OPERATEUR.
+           DISPLAY "Identifiant opérateur :".
+           ACCEPT WS-OPERATOR-ID.
+
+      *    Paragraphe pour ouvrir le journal CALCLOG en ajout,
+      *    ou le créer s'il n'existe pas encore (statut "35" : le
+      *    fichier n'existe pas encore, on le crée ; tout autre statut
+      *    est une erreur d'ouverture et ne doit pas provoquer la
+      *    recréation du journal, ce qui écraserait l'historique)
+           OUVRIR_CALCLOG.
+           OPEN EXTEND CALCLOG-FILE.
+           IF WS-CALCLOG-STATUS NOT = "00" THEN
+                IF WS-CALCLOG-STATUS = "35" THEN
+                     OPEN OUTPUT CALCLOG-FILE
+                ELSE
+                     DISPLAY "Erreur ! Impossible d'ouvrir CALCLOG.DAT"
+                          " (statut "
+                          FUNCTION TRIM(WS-CALCLOG-STATUS) ")"
+                END-IF
+           END-IF.
+
+      *    Paragraphe pour constituer et écrire une ligne du journal ;
+      *    vérifie le statut du WRITE pour ne pas laisser passer un
+      *    échec d'écriture en silence, même si le journal reste
+      *    ouvert (disque plein, par exemple)
+           LOG-CALCUL.
+           MOVE SPACES TO CALCLOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE.
+           MOVE WS-DATE-HEURE TO CLR-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO CLR-OPERATOR-ID.
+           EVALUATE WS-CHOIX-OPE
+                WHEN 1 MOVE "ADDITION" TO CLR-OPERATION
+                WHEN 2 MOVE "SOUSTRACTION" TO CLR-OPERATION
+                WHEN 3 MOVE "MULTIPLICATION" TO CLR-OPERATION
+                WHEN 4 MOVE "DIVISION" TO CLR-OPERATION
+                WHEN 5 MOVE "PUISSANCE" TO CLR-OPERATION
+                WHEN 6 MOVE "RACINE CARREE" TO CLR-OPERATION
+                WHEN 7 MOVE "MODULO" TO CLR-OPERATION
+                WHEN 8 MOVE "POURCENTAGE" TO CLR-OPERATION
+                WHEN OTHER MOVE "OPERATION" TO CLR-OPERATION
+           END-EVALUATE.
+           PERFORM FORMATER-SIGNE-NBR1.
+           PERFORM FORMATER-SIGNE-NBR2.
+           PERFORM FORMATER-SIGNE-RESULT.
+           PERFORM FORMATER-SIGNE-RESULT2.
+           MOVE WS-SIGNE-NBR1 TO CLR-NBR1.
+           MOVE WS-SIGNE-NBR2 TO CLR-NBR2.
+           MOVE WS-SIGNE-RESULT TO CLR-RESULT.
+           MOVE WS-SIGNE-RESULT2 TO CLR-RESULT2.
+           IF WS-CALC-ERREUR = "Y" THEN
+                MOVE "ERREUR" TO CLR-STATUT
+           ELSE
+                MOVE "OK" TO CLR-STATUT
+           END-IF.
+           WRITE CALCLOG-RECORD.
+           IF WS-CALCLOG-STATUS NOT = "00" THEN
+                DISPLAY "Erreur ! Échec d'écriture dans CALCLOG.DAT"
+                     " (statut " FUNCTION TRIM(WS-CALCLOG-STATUS) ")"
+           END-IF.
+
+      *    Paragraphe pour déterminer le signe du second opérande en
+      *    fonction de l'opération en cours (le champ opérande signé
+      *    d'origine varie selon l'opération, WS-NBR2 est déjà non
+      *    signé)
+           DETERMINER-SIGNE-NBR2.
+           MOVE "N" TO WS-NBR2-NEGATIF.
+           EVALUATE WS-CHOIX-OPE
+                WHEN 1
+                     IF WS-CALC-ADD < 0 MOVE "Y" TO WS-NBR2-NEGATIF
+                     END-IF
+                WHEN 2
+                     IF WS-CALC-SOUS < 0 MOVE "Y" TO WS-NBR2-NEGATIF
+                     END-IF
+                WHEN 3
+                     IF WS-CALC-MULTI < 0 MOVE "Y" TO WS-NBR2-NEGATIF
+                     END-IF
+                WHEN 4
+                     IF WS-CALC-DIV < 0 MOVE "Y" TO WS-NBR2-NEGATIF
+                     END-IF
+                WHEN 5
+                     IF WS-CALC-XP < 0 MOVE "Y" TO WS-NBR2-NEGATIF
+                     END-IF
+                WHEN 7
+                     IF WS-CALC-MOD < 0 MOVE "Y" TO WS-NBR2-NEGATIF
+                     END-IF
+                WHEN 8
+                     IF WS-CALC-PCT < 0 MOVE "Y" TO WS-NBR2-NEGATIF
+                     END-IF
+           END-EVALUATE.
+
+      *    Paragraphe pour construire la représentation signée du
+      *    premier opérande pour l'audit trail (CALCLOG/BATCHOUT)
+           FORMATER-SIGNE-NBR1.
+           MOVE SPACES TO WS-SIGNE-NBR1.
+           IF WS-NBR1-NEGATIF = "Y" THEN
+                STRING "-" DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-NBR1) DELIMITED BY SIZE
+                     INTO WS-SIGNE-NBR1
+           ELSE
+                MOVE FUNCTION TRIM(WS-NBR1) TO WS-SIGNE-NBR1
+           END-IF.
+
+      *    Paragraphe pour construire la représentation signée du
+      *    second opérande pour l'audit trail (CALCLOG/BATCHOUT)
+           FORMATER-SIGNE-NBR2.
+           PERFORM DETERMINER-SIGNE-NBR2.
+           MOVE SPACES TO WS-SIGNE-NBR2.
+           IF WS-NBR2-NEGATIF = "Y" THEN
+                STRING "-" DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-NBR2) DELIMITED BY SIZE
+                     INTO WS-SIGNE-NBR2
+           ELSE
+                MOVE FUNCTION TRIM(WS-NBR2) TO WS-SIGNE-NBR2
+           END-IF.
+
+      *    Paragraphe pour construire la représentation signée du
+      *    résultat pour l'audit trail (CALCLOG/BATCHOUT)
+           FORMATER-SIGNE-RESULT.
+           MOVE SPACES TO WS-SIGNE-RESULT.
+           MOVE WS-CALC-RESULT1 TO WS-RESULT1.
+           IF WS-CALC-RESULT1 < 0 THEN
+                STRING "-" DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-RESULT1) DELIMITED BY SIZE
+                     INTO WS-SIGNE-RESULT
+           ELSE
+                MOVE FUNCTION TRIM(WS-RESULT1) TO WS-SIGNE-RESULT
+           END-IF.
+
+      *    Paragraphe pour construire la représentation signée du
+      *    second résultat (le reste) pour l'audit trail
+      *    (CALCLOG/BATCHOUT)
+           FORMATER-SIGNE-RESULT2.
+           MOVE SPACES TO WS-SIGNE-RESULT2.
+           MOVE WS-CALC-RESULT2 TO WS-RESULT2.
+           IF WS-CALC-RESULT2 < 0 THEN
+                STRING "-" DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-RESULT2) DELIMITED BY SIZE
+                     INTO WS-SIGNE-RESULT2
+           ELSE
+                MOVE FUNCTION TRIM(WS-RESULT2) TO WS-SIGNE-RESULT2
+           END-IF.
+
+      *    Paragraphe pour charger le registre mémoire depuis son
+      *    fichier de persistance au démarrage
+           CHARGER_MEMOIRE.
+           MOVE 0 TO WS-MEMOIRE.
+           OPEN INPUT MEMOIRE-FILE.
+           IF WS-MEMOIRE-STATUS = "00" THEN
+                READ MEMOIRE-FILE
+                     AT END MOVE 0 TO WS-MEMOIRE
+                     NOT AT END MOVE MR-VALEUR TO WS-MEMOIRE
+                END-READ
+                CLOSE MEMOIRE-FILE
+           END-IF.
+
+      *    Paragraphe pour sauvegarder le registre mémoire dans son
+      *    fichier de persistance ; vérifie le statut du WRITE pour
+      *    ne pas annoncer une sauvegarde réussie qui ne l'est pas
+           SAUVER_MEMOIRE.
+           MOVE WS-MEMOIRE TO MR-VALEUR.
+           OPEN OUTPUT MEMOIRE-FILE.
+           WRITE MEMOIRE-RECORD.
+           IF WS-MEMOIRE-STATUS = "00" THEN
+                DISPLAY "Valeur stockée en mémoire."
+           ELSE
+                DISPLAY "Erreur ! Échec de la sauvegarde mémoire"
+                     " (statut " FUNCTION TRIM(WS-MEMOIRE-STATUS) ")"
+           END-IF.
+           CLOSE MEMOIRE-FILE.
+
+      *    Paragraphe pour stocker le résultat courant en mémoire
+           STOCKER_MEMOIRE.
+           MOVE WS-CALC-RESULT1 TO WS-MEMOIRE.
+           PERFORM SAUVER_MEMOIRE.
+           PERFORM AFFICHER_CHOIX_OPE.
+
+      *    Paragraphe pour rappeler la valeur stockée en mémoire
+           RAPPELER_MEMOIRE.
+           MOVE WS-MEMOIRE TO WS-CALC-NBR1.
+           MOVE WS-MEMOIRE TO WS-RESULT1.
+           IF WS-MEMOIRE < 0 THEN
+                DISPLAY "Mémoire rappelée = -"
+                     FUNCTION TRIM(WS-RESULT1)
+           ELSE
+                DISPLAY "Mémoire rappelée = "
+                     FUNCTION TRIM(WS-RESULT1)
+           END-IF.
+           PERFORM AFFICHER_CHOIX_OPE.
+
+      *    Paragraphe principal du mode batch : lit chaque
+      *    ligne d'operation du fichier BATCH-IN-FILE, l'execute en
+      *    reutilisant les paragraphes de calcul habituels, et ecrit le
+      *    resultat dans BATCH-REPORT-FILE
+           BATCH-CALCULETTE.
+           MOVE "L" TO WS-MODE.
+           PERFORM OUVRIR-BATCH-FICHIERS.
+           IF WS-BATCH-IN-STATUS NOT = "00" THEN
+                DISPLAY "Erreur ! Impossible d'ouvrir BATCHIN.DAT"
+                     " (statut " FUNCTION TRIM(WS-BATCH-IN-STATUS) ")"
+                IF WS-BATCH-OUT-STATUS = "00" THEN
+                     CLOSE BATCH-REPORT-FILE
+                END-IF
+           ELSE IF WS-BATCH-OUT-STATUS NOT = "00" THEN
+                DISPLAY "Erreur ! Impossible d'ouvrir BATCHOUT.DAT"
+                     " (statut " FUNCTION TRIM(WS-BATCH-OUT-STATUS)
+                     ")"
+                CLOSE BATCH-IN-FILE
+           ELSE
+                PERFORM LIRE-BATCH-IN
+                PERFORM UNTIL WS-BATCH-EOF = "Y"
+                     PERFORM TRAITER-BATCH-LIGNE
+                     PERFORM LIRE-BATCH-IN
+                END-PERFORM
+                PERFORM FERMER-BATCH-FICHIERS
+           END-IF.
+           MOVE SPACE TO WS-MODE.
+
+      *    Paragraphe pour ouvrir les fichiers du mode batch
+           OUVRIR-BATCH-FICHIERS.
+           OPEN INPUT BATCH-IN-FILE.
+           OPEN OUTPUT BATCH-REPORT-FILE.
+
+      *    Paragraphe pour lire une ligne d'operation du fichier batch
+           LIRE-BATCH-IN.
+           READ BATCH-IN-FILE
+                AT END MOVE "Y" TO WS-BATCH-EOF
+           END-READ.
+
+      *    Paragraphe pour exécuter une ligne d'opération du fichier
+      *    batch en réutilisant les mêmes paragraphes que le mode
+      *    interactif
+           TRAITER-BATCH-LIGNE.
+           MOVE "N" TO WS-CALC-ERREUR.
+           MOVE 0 TO WS-CALC-RESULT2.
+           MOVE BIN-OPERATION TO WS-CHOIX-OPE.
+           MOVE BIN-NBR1 TO WS-CALC-NBR1.
+           EVALUATE WS-CHOIX-OPE
+                WHEN 1
+                     MOVE BIN-NBR2 TO WS-CALC-ADD
+                     PERFORM ADDITIONNER
+                WHEN 2
+                     MOVE BIN-NBR2 TO WS-CALC-SOUS
+                     PERFORM SOUSTRAIRE
+                WHEN 3
+                     MOVE BIN-NBR2 TO WS-CALC-MULTI
+                     PERFORM MULTIPLIER
+                WHEN 4
+                     MOVE BIN-NBR2 TO WS-CALC-DIV
+                     MOVE BIN-DIV-MODE TO WS-DIV-MODE
+                     PERFORM DIVISER
+                WHEN 5
+                     MOVE BIN-NBR2 TO WS-CALC-XP
+                     PERFORM EXPOSER
+                WHEN 6
+                     PERFORM RACINE-CARREE
+                WHEN 7
+                     MOVE BIN-NBR2 TO WS-CALC-MOD
+                     PERFORM MODULO
+                WHEN 8
+                     MOVE BIN-NBR2 TO WS-CALC-PCT
+                     PERFORM POURCENTAGE
+                WHEN OTHER
+                     MOVE BIN-NBR1 TO WS-NBR1
+                     IF BIN-NBR1 < 0 THEN
+                          MOVE "Y" TO WS-NBR1-NEGATIF
+                     ELSE
+                          MOVE "N" TO WS-NBR1-NEGATIF
+                     END-IF
+                     MOVE BIN-NBR2 TO WS-NBR2
+                     MOVE 0 TO WS-CALC-RESULT1
+                     MOVE WS-CALC-RESULT1 TO WS-RESULT1
+                     MOVE "Y" TO WS-CALC-ERREUR
+           END-EVALUATE.
+           PERFORM ECRIRE-BATCH-RESULTAT.
+
+      *    Paragraphe pour écrire le résultat d'une ligne batch dans
+      *    le rapport de sortie
+           ECRIRE-BATCH-RESULTAT.
+           MOVE SPACES TO BATCH-REPORT-RECORD.
+           MOVE WS-OPERATOR-ID TO BRR-OPERATOR-ID.
+           EVALUATE WS-CHOIX-OPE
+                WHEN 1 MOVE "ADDITION" TO BRR-OPERATION
+                WHEN 2 MOVE "SOUSTRACTION" TO BRR-OPERATION
+                WHEN 3 MOVE "MULTIPLICATION" TO BRR-OPERATION
+                WHEN 4 MOVE "DIVISION" TO BRR-OPERATION
+                WHEN 5 MOVE "PUISSANCE" TO BRR-OPERATION
+                WHEN 6 MOVE "RACINE CARREE" TO BRR-OPERATION
+                WHEN 7 MOVE "MODULO" TO BRR-OPERATION
+                WHEN 8 MOVE "POURCENTAGE" TO BRR-OPERATION
+                WHEN OTHER MOVE "OPERATION INCONNUE" TO BRR-OPERATION
+           END-EVALUATE.
+           PERFORM FORMATER-SIGNE-NBR1.
+           PERFORM FORMATER-SIGNE-NBR2.
+           PERFORM FORMATER-SIGNE-RESULT.
+           PERFORM FORMATER-SIGNE-RESULT2.
+           MOVE WS-SIGNE-NBR1 TO BRR-NBR1.
+           MOVE WS-SIGNE-NBR2 TO BRR-NBR2.
+           MOVE WS-SIGNE-RESULT TO BRR-RESULT.
+           MOVE WS-SIGNE-RESULT2 TO BRR-RESULT2.
+           IF WS-CALC-ERREUR = "Y" THEN
+                MOVE "ERREUR" TO BRR-STATUT
+           ELSE
+                MOVE "OK" TO BRR-STATUT
+           END-IF.
+           WRITE BATCH-REPORT-RECORD.
+
+      *    Paragraphe pour fermer les fichiers du mode batch
+           FERMER-BATCH-FICHIERS.
+           CLOSE BATCH-IN-FILE.
+           CLOSE BATCH-REPORT-FILE.
+
+      *    Paragraphe pour exécuter un calcul reçu via le point
+      *    d'entrée sous-programme, en réutilisant les mêmes
+      *    paragraphes de calcul que les modes interactif et batch
+           CALCULER-SOUSPROGRAMME.
+           MOVE "L" TO WS-MODE.
+           MOVE "00" TO LK-STATUS.
+           MOVE "N" TO WS-CALC-ERREUR.
+           MOVE 0 TO WS-CALC-RESULT2.
+           MOVE LK-OPERATION TO WS-CHOIX-OPE.
+           MOVE LK-NBR1 TO WS-CALC-NBR1.
+           EVALUATE WS-CHOIX-OPE
+                WHEN 1
+                     MOVE LK-NBR2 TO WS-CALC-ADD
+                     PERFORM ADDITIONNER
+                WHEN 2
+                     MOVE LK-NBR2 TO WS-CALC-SOUS
+                     PERFORM SOUSTRAIRE
+                WHEN 3
+                     MOVE LK-NBR2 TO WS-CALC-MULTI
+                     PERFORM MULTIPLIER
+                WHEN 4
+                     MOVE LK-NBR2 TO WS-CALC-DIV
+                     MOVE LK-DIV-MODE TO WS-DIV-MODE
+                     PERFORM DIVISER
+                WHEN 5
+                     MOVE LK-NBR2 TO WS-CALC-XP
+                     PERFORM EXPOSER
+                WHEN 6
+                     PERFORM RACINE-CARREE
+                WHEN 7
+                     MOVE LK-NBR2 TO WS-CALC-MOD
+                     PERFORM MODULO
+                WHEN 8
+                     MOVE LK-NBR2 TO WS-CALC-PCT
+                     PERFORM POURCENTAGE
+                WHEN OTHER
+                     MOVE 0 TO WS-CALC-RESULT1
+                     MOVE "99" TO LK-STATUS
+           END-EVALUATE.
+           IF LK-STATUS NOT = "00" THEN
+                MOVE 0 TO LK-RESULT
+                MOVE 0 TO LK-RESULT2
+           ELSE IF WS-CALC-ERREUR = "Y" THEN
+                MOVE "98" TO LK-STATUS
+                MOVE 0 TO LK-RESULT
+                MOVE 0 TO LK-RESULT2
+           ELSE
+                MOVE WS-CALC-RESULT1 TO LK-RESULT
+                MOVE WS-CALC-RESULT2 TO LK-RESULT2
+           END-IF.
+           MOVE SPACE TO WS-MODE.
+
       *    Paragraphe pour afficher constamment le menu principal
            CALCULETTE.
            PERFORM AFFICHAGE_MENU.
@@ -48,21 +579,21 @@
       *    Paragraphe pour afficher le menu et quitter
            AFFICHAGE_MENU.
            DISPLAY "1 - Calcul  2 - Quitter".
-           ACCEPT WS-CHOIX-MENU.
+           PERFORM SAISIR-CHOIX-MENU.
 
-           IF WS-CHOIX-MENU = 1 THEN 
+           IF WS-CHOIX-MENU = 1 THEN
                 PERFORM PREMIER_NBR
            ELSE IF WS-CHOIX-MENU = 2
                 PERFORM QUITTER-CALC
-           ELSE 
+           ELSE
                 PERFORM MESSAGE-ERREUR
                 PERFORM AFFICHAGE_MENU
-           END-IF.   
-           
-      *    Paragraphe pour saisir le premier nombre des opérations 
+           END-IF.
+
+      *    Paragraphe pour saisir le premier nombre des opérations
            PREMIER_NBR.
            DISPLAY "Veuillez saisir un nombre :".
-           ACCEPT WS-CALC-NBR1.
+           PERFORM SAISIR-PREMIER-NOMBRE.
            PERFORM AFFICHER_CHOIX_OPE.
 
       *    Paragraphe pour l'affichage du choix de l'opération
@@ -70,27 +601,45 @@
            DISPLAY "......................................".
            DISPLAY "1 - Additionner         2 - Soustraire".
            DISPLAY "3 - Multiplier          4 - Diviser".
-           DISPLAY "5 - Puissance           6 - Retour".
+           DISPLAY "5 - Puissance           6 - Racine carrée".
+           DISPLAY "7 - Modulo              8 - Pourcentage".
+           DISPLAY "9 - Stocker mémoire    10 - Rappeler mémoire".
+           DISPLAY "11 - Retour".
            DISPLAY "......................................".
-           ACCEPT WS-CHOIX-OPE.
-           
+           PERFORM SAISIR-CHOIX-OPE.
+
            EVALUATE WS-CHOIX-OPE
                WHEN 1
-                    PERFORM ADDITIONNER               
-      
+                    PERFORM ADDITIONNER
+
                WHEN 2
                     PERFORM SOUSTRAIRE
-      
+
                WHEN 3
                     PERFORM MULTIPLIER
-      
+
                WHEN 4
                     PERFORM DIVISER
-      
+
                WHEN 5
                     PERFORM EXPOSER
 
                WHEN 6
+                    PERFORM RACINE-CARREE
+
+               WHEN 7
+                    PERFORM MODULO
+
+               WHEN 8
+                    PERFORM POURCENTAGE
+
+               WHEN 9
+                    PERFORM STOCKER_MEMOIRE
+
+               WHEN 10
+                    PERFORM RAPPELER_MEMOIRE
+
+               WHEN 11
                     PERFORM RETOUR_CALC
 
                WHEN OTHER
@@ -102,6 +651,96 @@
            MESSAGE-ERREUR.
            DISPLAY WS-MESS.
 
+      *    Paragraphe pour saisir le choix du menu principal, en
+      *    reprenant la saisie tant qu'elle n'est pas numérique
+           SAISIR-CHOIX-MENU.
+           ACCEPT WS-CHOIX-MENU.
+           IF WS-CHOIX-MENU IS NOT NUMERIC THEN
+                PERFORM MESSAGE-ERREUR
+                PERFORM SAISIR-CHOIX-MENU
+           END-IF.
+
+      *    Paragraphe pour saisir le premier nombre d'une opération,
+      *    en reprenant la saisie tant qu'elle n'est pas numérique
+           SAISIR-PREMIER-NOMBRE.
+           ACCEPT WS-CALC-NBR1.
+           IF WS-CALC-NBR1 IS NOT NUMERIC THEN
+                PERFORM MESSAGE-ERREUR
+                PERFORM SAISIR-PREMIER-NOMBRE
+           END-IF.
+
+      *    Paragraphe pour saisir le choix de l'opération, en
+      *    reprenant la saisie tant qu'elle n'est pas numérique
+           SAISIR-CHOIX-OPE.
+           ACCEPT WS-CHOIX-OPE.
+           IF WS-CHOIX-OPE IS NOT NUMERIC THEN
+                PERFORM MESSAGE-ERREUR
+                PERFORM SAISIR-CHOIX-OPE
+           END-IF.
+
+      *    Paragraphe pour saisir le nombre à additionner, en
+      *    reprenant la saisie tant qu'elle n'est pas numérique
+           SAISIR-NOMBRE-ADD.
+           ACCEPT WS-CALC-ADD.
+           IF WS-CALC-ADD IS NOT NUMERIC THEN
+                PERFORM MESSAGE-ERREUR
+                PERFORM SAISIR-NOMBRE-ADD
+           END-IF.
+
+      *    Paragraphe pour saisir le nombre à soustraire, en
+      *    reprenant la saisie tant qu'elle n'est pas numérique
+           SAISIR-NOMBRE-SOUS.
+           ACCEPT WS-CALC-SOUS.
+           IF WS-CALC-SOUS IS NOT NUMERIC THEN
+                PERFORM MESSAGE-ERREUR
+                PERFORM SAISIR-NOMBRE-SOUS
+           END-IF.
+
+      *    Paragraphe pour saisir le nombre à multiplier, en
+      *    reprenant la saisie tant qu'elle n'est pas numérique
+           SAISIR-NOMBRE-MULTI.
+           ACCEPT WS-CALC-MULTI.
+           IF WS-CALC-MULTI IS NOT NUMERIC THEN
+                PERFORM MESSAGE-ERREUR
+                PERFORM SAISIR-NOMBRE-MULTI
+           END-IF.
+
+      *    Paragraphe pour saisir le diviseur, en reprenant la
+      *    saisie tant qu'elle n'est pas numérique
+           SAISIR-DIVISEUR.
+           ACCEPT WS-CALC-DIV.
+           IF WS-CALC-DIV IS NOT NUMERIC THEN
+                PERFORM MESSAGE-ERREUR
+                PERFORM SAISIR-DIVISEUR
+           END-IF.
+
+      *    Paragraphe pour saisir l'exposant, en reprenant la
+      *    saisie tant qu'elle n'est pas numérique
+           SAISIR-EXPOSANT.
+           ACCEPT WS-CALC-XP.
+           IF WS-CALC-XP IS NOT NUMERIC THEN
+                PERFORM MESSAGE-ERREUR
+                PERFORM SAISIR-EXPOSANT
+           END-IF.
+
+      *    Paragraphe pour saisir le diviseur du modulo, en
+      *    reprenant la saisie tant qu'elle n'est pas numérique
+           SAISIR-DIVISEUR-MOD.
+           ACCEPT WS-CALC-MOD.
+           IF WS-CALC-MOD IS NOT NUMERIC THEN
+                PERFORM MESSAGE-ERREUR
+                PERFORM SAISIR-DIVISEUR-MOD
+           END-IF.
+
+      *    Paragraphe pour saisir le pourcentage à appliquer, en
+      *    reprenant la saisie tant qu'elle n'est pas numérique
+           SAISIR-POURCENTAGE.
+           ACCEPT WS-CALC-PCT.
+           IF WS-CALC-PCT IS NOT NUMERIC THEN
+                PERFORM MESSAGE-ERREUR
+                PERFORM SAISIR-POURCENTAGE
+           END-IF.
+
       *    Paragraphe pour revenir au menu principal
            RETOUR_CALC.
            PERFORM AFFICHAGE_MENU.
@@ -133,9 +772,13 @@
            ACCEPT WS-CALC-QUIT.      
            EVALUATE WS-CALC-QUIT
                WHEN "y"
+               PERFORM RAPPORT-FIN-SESSION
+               CLOSE CALCLOG-FILE
                STOP RUN
 
                WHEN "Y"
+               PERFORM RAPPORT-FIN-SESSION
+               CLOSE CALCLOG-FILE
                STOP RUN
 
                WHEN "n"
@@ -149,215 +792,655 @@
                PERFORM QUITTER-CALC
            END-EVALUATE.
 
+      *    Paragraphe pour le rapport de fin de session
+           RAPPORT-FIN-SESSION.
+           DISPLAY "......................................".
+           DISPLAY "Rapport de fin de session".
+           DISPLAY "Opérateur : " FUNCTION TRIM(WS-OPERATOR-ID).
+           MOVE WS-NB-ADDITIONS TO WS-NB-EDIT.
+           DISPLAY "Additions       : " FUNCTION TRIM(WS-NB-EDIT).
+           MOVE WS-NB-SOUSTRACTIONS TO WS-NB-EDIT.
+           DISPLAY "Soustractions   : " FUNCTION TRIM(WS-NB-EDIT).
+           MOVE WS-NB-MULTIPLICATIONS TO WS-NB-EDIT.
+           DISPLAY "Multiplications : " FUNCTION TRIM(WS-NB-EDIT).
+           MOVE WS-NB-DIVISIONS TO WS-NB-EDIT.
+           DISPLAY "Divisions       : " FUNCTION TRIM(WS-NB-EDIT).
+           MOVE WS-NB-EXPOSANTS TO WS-NB-EDIT.
+           DISPLAY "Puissances      : " FUNCTION TRIM(WS-NB-EDIT).
+           MOVE WS-NB-RACINES TO WS-NB-EDIT.
+           DISPLAY "Racines carrées : " FUNCTION TRIM(WS-NB-EDIT).
+           MOVE WS-NB-MODULOS TO WS-NB-EDIT.
+           DISPLAY "Modulos         : " FUNCTION TRIM(WS-NB-EDIT).
+           MOVE WS-NB-POURCENTAGES TO WS-NB-EDIT.
+           DISPLAY "Pourcentages    : " FUNCTION TRIM(WS-NB-EDIT).
+           DISPLAY "......................................".
+
       *    Paragraphe pour l'addition
            ADDITIONNER.
+           MOVE "N" TO WS-CALC-ERREUR.
+           MOVE 0 TO WS-CALC-RESULT2.
+           ADD 1 TO WS-NB-ADDITIONS.
            MOVE WS-CALC-NBR1 TO WS-NBR1.
-           DISPLAY "Saisissez un nouveau nombre à additionner:".
-           ACCEPT WS-CALC-ADD.
-           MOVE WS-CALC-ADD TO WS-NBR2.
-           DISPLAY "Voulez-vous le détail de calcul ? (Y/N)".
-           ACCEPT WS-REP.
+           IF WS-CALC-NBR1 < 0 THEN
+                MOVE "Y" TO WS-NBR1-NEGATIF
+           ELSE
+                MOVE "N" TO WS-NBR1-NEGATIF
+           END-IF.
+           IF WS-MODE = "L" THEN
+                MOVE WS-CALC-ADD TO WS-NBR2
+                MOVE "N" TO WS-REP
+           ELSE
+                DISPLAY "Saisissez un nouveau nombre à additionner:"
+                PERFORM SAISIR-NOMBRE-ADD
+                MOVE WS-CALC-ADD TO WS-NBR2
+                DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
+                ACCEPT WS-REP
+           END-IF.
 
-           EVALUATE WS-REP 
+           EVALUATE WS-REP
                 WHEN "y"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 + WS-CALC-ADD
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM CALC-SESSION
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "Y"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 + WS-CALC-ADD
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM CALC-SESSION
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "n"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 + WS-CALC-ADD
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM RESULT
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "N"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 + WS-CALC-ADD
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM RESULT
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
-                WHEN OTHER 
+                WHEN OTHER
                 PERFORM MESSAGE-ERREUR
            END-EVALUATE.
 
       *    Paragraphe pour la soustraction
            SOUSTRAIRE.
+           MOVE "N" TO WS-CALC-ERREUR.
+           MOVE 0 TO WS-CALC-RESULT2.
+           ADD 1 TO WS-NB-SOUSTRACTIONS.
            MOVE WS-CALC-NBR1 TO WS-NBR1.
-           DISPLAY "Saisissez un nouveau nombre à soustraire:".
-           ACCEPT WS-CALC-SOUS.
-           MOVE WS-CALC-SOUS TO WS-NBR2.
-           DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
-           ACCEPT WS-REP.
+           IF WS-CALC-NBR1 < 0 THEN
+                MOVE "Y" TO WS-NBR1-NEGATIF
+           ELSE
+                MOVE "N" TO WS-NBR1-NEGATIF
+           END-IF.
+           IF WS-MODE = "L" THEN
+                MOVE WS-CALC-SOUS TO WS-NBR2
+                MOVE "N" TO WS-REP
+           ELSE
+                DISPLAY "Saisissez un nouveau nombre à soustraire:"
+                PERFORM SAISIR-NOMBRE-SOUS
+                MOVE WS-CALC-SOUS TO WS-NBR2
+                DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
+                ACCEPT WS-REP
+           END-IF.
 
-           EVALUATE WS-REP 
+           EVALUATE WS-REP
                 WHEN "y"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 - WS-CALC-SOUS
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM CALC-SESSION
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "Y"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 - WS-CALC-SOUS
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM CALC-SESSION
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "n"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 - WS-CALC-SOUS
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM RESULT
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "N"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 - WS-CALC-SOUS
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM RESULT
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
-                WHEN OTHER 
+                WHEN OTHER
                 PERFORM MESSAGE-ERREUR
            END-EVALUATE.
 
       *    Paragraphe pour la multiplication
            MULTIPLIER.
+           MOVE "N" TO WS-CALC-ERREUR.
+           MOVE 0 TO WS-CALC-RESULT2.
+           ADD 1 TO WS-NB-MULTIPLICATIONS.
            MOVE WS-CALC-NBR1 TO WS-NBR1.
-           DISPLAY "Saisissez un nouveau nombre à multiplier :".
-           ACCEPT WS-CALC-MULTI.
-           MOVE WS-CALC-MULTI TO WS-NBR2.
-           DISPLAY "Voulez-vous le détail de calcul ? (Y/N)".
-           ACCEPT WS-REP.
+           IF WS-CALC-NBR1 < 0 THEN
+                MOVE "Y" TO WS-NBR1-NEGATIF
+           ELSE
+                MOVE "N" TO WS-NBR1-NEGATIF
+           END-IF.
+           IF WS-MODE = "L" THEN
+                MOVE WS-CALC-MULTI TO WS-NBR2
+                MOVE "N" TO WS-REP
+           ELSE
+                DISPLAY "Saisissez un nouveau nombre à multiplier :"
+                PERFORM SAISIR-NOMBRE-MULTI
+                MOVE WS-CALC-MULTI TO WS-NBR2
+                DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
+                ACCEPT WS-REP
+           END-IF.
 
-           EVALUATE WS-REP 
+           EVALUATE WS-REP
                 WHEN "y"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 * WS-CALC-MULTI
-                MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
-                PERFORM CALC-SESSION
-                PERFORM CONTINUER_CALC
+                     ON SIZE ERROR
+                          MOVE "Y" TO WS-CALC-ERREUR
+                          MOVE 0 TO WS-CALC-RESULT1
+                          IF WS-MODE NOT = "L" THEN
+                               DISPLAY "Erreur ! Dépassement de"
+                                    " capacité !"
+                          END-IF
+                          PERFORM LOG-CALCUL
+                     NOT ON SIZE ERROR
+                          MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
+                          PERFORM CALC-SESSION
+                          PERFORM LOG-CALCUL
+                END-COMPUTE
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "Y"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 * WS-CALC-MULTI
-                MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
-                PERFORM CALC-SESSION
-                PERFORM CONTINUER_CALC
+                     ON SIZE ERROR
+                          MOVE "Y" TO WS-CALC-ERREUR
+                          MOVE 0 TO WS-CALC-RESULT1
+                          IF WS-MODE NOT = "L" THEN
+                               DISPLAY "Erreur ! Dépassement de"
+                                    " capacité !"
+                          END-IF
+                          PERFORM LOG-CALCUL
+                     NOT ON SIZE ERROR
+                          MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
+                          PERFORM CALC-SESSION
+                          PERFORM LOG-CALCUL
+                END-COMPUTE
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "n"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 * WS-CALC-MULTI
-                MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
-                PERFORM RESULT
-                PERFORM CONTINUER_CALC
+                     ON SIZE ERROR
+                          MOVE "Y" TO WS-CALC-ERREUR
+                          MOVE 0 TO WS-CALC-RESULT1
+                          IF WS-MODE NOT = "L" THEN
+                               DISPLAY "Erreur ! Dépassement de"
+                                    " capacité !"
+                          END-IF
+                          PERFORM LOG-CALCUL
+                     NOT ON SIZE ERROR
+                          MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
+                          PERFORM RESULT
+                          PERFORM LOG-CALCUL
+                END-COMPUTE
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "N"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 * WS-CALC-MULTI
-                MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
-                PERFORM RESULT
-                PERFORM CONTINUER_CALC
+                     ON SIZE ERROR
+                          MOVE "Y" TO WS-CALC-ERREUR
+                          MOVE 0 TO WS-CALC-RESULT1
+                          IF WS-MODE NOT = "L" THEN
+                               DISPLAY "Erreur ! Dépassement de"
+                                    " capacité !"
+                          END-IF
+                          PERFORM LOG-CALCUL
+                     NOT ON SIZE ERROR
+                          MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
+                          PERFORM RESULT
+                          PERFORM LOG-CALCUL
+                END-COMPUTE
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
-                WHEN OTHER 
+                WHEN OTHER
                 PERFORM MESSAGE-ERREUR
            END-EVALUATE.
 
       *    Paragraphe pour la division
            DIVISER.
-           DISPLAY "Saisissez un diviseur :".
-           ACCEPT WS-CALC-DIV.
+           MOVE "N" TO WS-CALC-ERREUR.
+           MOVE 0 TO WS-CALC-RESULT2.
+           ADD 1 TO WS-NB-DIVISIONS.
+           IF WS-MODE NOT = "L" THEN
+                DISPLAY "Saisissez un diviseur :"
+                PERFORM SAISIR-DIVISEUR
+           END-IF.
 
            IF WS-CALC-DIV = 0
-                THEN DISPLAY "Erreur ! Division par 0 impossible !"
-                PERFORM DIVISER
+                THEN MOVE WS-CALC-NBR1 TO WS-NBR1
+                IF WS-CALC-NBR1 < 0 THEN
+                     MOVE "Y" TO WS-NBR1-NEGATIF
+                ELSE
+                     MOVE "N" TO WS-NBR1-NEGATIF
+                END-IF
+                MOVE WS-CALC-DIV TO WS-NBR2
+                MOVE 0 TO WS-CALC-RESULT1
+                MOVE "Y" TO WS-CALC-ERREUR
+                IF WS-MODE NOT = "L" THEN
+                     DISPLAY "Erreur ! Division par 0 impossible !"
+                END-IF
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM DIVISER END-IF
            ELSE IF WS-NBR1 = 0
                 THEN DISPLAY "On ne peut diviser 0 !"
            ELSE
                 MOVE WS-CALC-NBR1 TO WS-NBR1
+                IF WS-CALC-NBR1 < 0 THEN
+                     MOVE "Y" TO WS-NBR1-NEGATIF
+                ELSE
+                     MOVE "N" TO WS-NBR1-NEGATIF
+                END-IF
                 MOVE WS-CALC-DIV TO WS-NBR2
-                DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
-                ACCEPT WS-REP
+                IF WS-MODE = "L" THEN
+                     MOVE "N" TO WS-REP
+                ELSE
+                     DISPLAY "Quotient et reste ? (Y/N)"
+                     ACCEPT WS-DIV-MODE
+                     DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
+                     ACCEPT WS-REP
+                END-IF
 
+           IF WS-DIV-MODE = "y" OR WS-DIV-MODE = "Y" THEN
+                PERFORM DIVISER-QUOTIENT-RESTE
+           ELSE
            EVALUATE WS-REP
                 WHEN "y"
                 MOVE WS-CALC-NBR1 TO WS-NBR1
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 / WS-CALC-DIV
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM CALC-SESSION
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "Y"
                 MOVE WS-CALC-NBR1 TO WS-NBR1
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 / WS-CALC-DIV
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM CALC-SESSION
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "n"
                 MOVE WS-CALC-NBR1 TO WS-NBR1
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 / WS-CALC-DIV
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM RESULT
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN "N"
                 MOVE WS-CALC-NBR1 TO WS-NBR1
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 / WS-CALC-DIV
                 MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
                 PERFORM RESULT
-                PERFORM CONTINUER_CALC           
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
                 WHEN OTHER
                 PERFORM MESSAGE-ERREUR
            END-EVALUATE
+           END-IF
            END-IF.
 
+      *    Paragraphe pour le quotient et le reste
+           DIVISER-QUOTIENT-RESTE.
+           COMPUTE WS-CALC-QUOTIENT =
+                FUNCTION INTEGER-PART(WS-CALC-NBR1 / WS-CALC-DIV)
+                ON SIZE ERROR
+                     MOVE "Y" TO WS-CALC-ERREUR
+                     MOVE 0 TO WS-CALC-RESULT1
+                     MOVE 0 TO WS-CALC-RESULT2
+                     IF WS-MODE NOT = "L" THEN
+                          DISPLAY "Erreur ! Dépassement de"
+                               " capacité !"
+                     END-IF
+                     PERFORM LOG-CALCUL
+                NOT ON SIZE ERROR
+                     COMPUTE WS-DIV-RESULT =
+                          WS-CALC-NBR1 -
+                          (WS-CALC-QUOTIENT * WS-CALC-DIV)
+                     END-COMPUTE
+                     MOVE WS-CALC-QUOTIENT TO WS-QUOTIENT-EDIT
+                     MOVE WS-DIV-RESULT TO WS-RESTE-EDIT
+                     IF WS-MODE NOT = "L" THEN
+                          IF WS-CALC-QUOTIENT < 0 THEN
+                               IF WS-DIV-RESULT < 0 THEN
+                                    DISPLAY "Quotient = -"
+                                         FUNCTION TRIM(WS-QUOTIENT-EDIT)
+                                         "  Reste = -"
+                                         FUNCTION TRIM(WS-RESTE-EDIT)
+                               ELSE
+                                    DISPLAY "Quotient = -"
+                                         FUNCTION TRIM(WS-QUOTIENT-EDIT)
+                                         "  Reste = "
+                                         FUNCTION TRIM(WS-RESTE-EDIT)
+                               END-IF
+                          ELSE
+                               IF WS-DIV-RESULT < 0 THEN
+                                    DISPLAY "Quotient = "
+                                         FUNCTION TRIM(WS-QUOTIENT-EDIT)
+                                         "  Reste = -"
+                                         FUNCTION TRIM(WS-RESTE-EDIT)
+                               ELSE
+                                    DISPLAY "Quotient = "
+                                         FUNCTION TRIM(WS-QUOTIENT-EDIT)
+                                         "  Reste = "
+                                         FUNCTION TRIM(WS-RESTE-EDIT)
+                               END-IF
+                          END-IF
+                     END-IF
+                     MOVE WS-CALC-QUOTIENT TO WS-CALC-RESULT1
+                     MOVE WS-CALC-RESULT1 TO WS-RESULT1
+                     MOVE WS-DIV-RESULT TO WS-CALC-RESULT2
+                     PERFORM LOG-CALCUL
+           END-COMPUTE.
+           IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF.
+
       *    Paragraphe pour les expopsants
            EXPOSER.
+           MOVE "N" TO WS-CALC-ERREUR.
+           MOVE 0 TO WS-CALC-RESULT2.
+           ADD 1 TO WS-NB-EXPOSANTS.
            MOVE WS-CALC-NBR1 TO WS-NBR1.
-           DISPLAY "Saisissez un exposant".
-           ACCEPT WS-CALC-XP.
-           MOVE WS-CALC-XP TO WS-NBR2.
-           DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
-           ACCEPT WS-REP.
+           IF WS-CALC-NBR1 < 0 THEN
+                MOVE "Y" TO WS-NBR1-NEGATIF
+           ELSE
+                MOVE "N" TO WS-NBR1-NEGATIF
+           END-IF.
+           IF WS-MODE = "L" THEN
+                MOVE WS-CALC-XP TO WS-NBR2
+                MOVE "N" TO WS-REP
+           ELSE
+                DISPLAY "Saisissez un exposant"
+                PERFORM SAISIR-EXPOSANT
+                MOVE WS-CALC-XP TO WS-NBR2
+                DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
+                ACCEPT WS-REP
+           END-IF.
 
            EVALUATE WS-REP
                 WHEN "y"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 ** WS-CALC-XP
-                MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
-                PERFORM CALC-SESSION
-                PERFORM CONTINUER_CALC
+                     ON SIZE ERROR
+                          MOVE "Y" TO WS-CALC-ERREUR
+                          MOVE 0 TO WS-CALC-RESULT1
+                          IF WS-MODE NOT = "L" THEN
+                               DISPLAY "Erreur ! Dépassement de"
+                                    " capacité !"
+                          END-IF
+                          PERFORM LOG-CALCUL
+                     NOT ON SIZE ERROR
+                          MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
+                          PERFORM CALC-SESSION
+                          PERFORM LOG-CALCUL
+                END-COMPUTE
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
            WHEN "Y"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 ** WS-CALC-XP
-                MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
-                PERFORM CALC-SESSION
-                PERFORM CONTINUER_CALC
+                     ON SIZE ERROR
+                          MOVE "Y" TO WS-CALC-ERREUR
+                          MOVE 0 TO WS-CALC-RESULT1
+                          IF WS-MODE NOT = "L" THEN
+                               DISPLAY "Erreur ! Dépassement de"
+                                    " capacité !"
+                          END-IF
+                          PERFORM LOG-CALCUL
+                     NOT ON SIZE ERROR
+                          MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
+                          PERFORM CALC-SESSION
+                          PERFORM LOG-CALCUL
+                END-COMPUTE
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
            WHEN "n"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 ** WS-CALC-XP
-                MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
-                PERFORM RESULT
-                PERFORM CONTINUER_CALC
+                     ON SIZE ERROR
+                          MOVE "Y" TO WS-CALC-ERREUR
+                          MOVE 0 TO WS-CALC-RESULT1
+                          IF WS-MODE NOT = "L" THEN
+                               DISPLAY "Erreur ! Dépassement de"
+                                    " capacité !"
+                          END-IF
+                          PERFORM LOG-CALCUL
+                     NOT ON SIZE ERROR
+                          MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
+                          PERFORM RESULT
+                          PERFORM LOG-CALCUL
+                END-COMPUTE
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
            WHEN "N"
                 COMPUTE WS-CALC-NBR1 = WS-CALC-NBR1 ** WS-CALC-XP
-                MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
+                     ON SIZE ERROR
+                          MOVE "Y" TO WS-CALC-ERREUR
+                          MOVE 0 TO WS-CALC-RESULT1
+                          IF WS-MODE NOT = "L" THEN
+                               DISPLAY "Erreur ! Dépassement de"
+                                    " capacité !"
+                          END-IF
+                          PERFORM LOG-CALCUL
+                     NOT ON SIZE ERROR
+                          MOVE WS-CALC-NBR1 TO WS-CALC-RESULT1
+                          PERFORM RESULT
+                          PERFORM LOG-CALCUL
+                END-COMPUTE
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN OTHER
+                PERFORM MESSAGE-ERREUR
+           END-EVALUATE.
+
+      *    Paragraphe pour la racine carrée
+           RACINE-CARREE.
+           MOVE "N" TO WS-CALC-ERREUR.
+           MOVE 0 TO WS-CALC-RESULT2.
+           ADD 1 TO WS-NB-RACINES.
+           MOVE WS-CALC-NBR1 TO WS-NBR1.
+           MOVE 0 TO WS-CALC-NBR2.
+           MOVE 0 TO WS-NBR2.
+           IF WS-CALC-NBR1 < 0 THEN
+                MOVE "Y" TO WS-NBR1-NEGATIF
+                MOVE "Y" TO WS-CALC-ERREUR
+                MOVE 0 TO WS-CALC-RESULT1
+                IF WS-MODE NOT = "L" THEN
+                     DISPLAY "Erreur ! Racine carrée d'un nombre"
+                          " négatif !"
+                END-IF
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+           ELSE
+                MOVE "N" TO WS-NBR1-NEGATIF
+                IF WS-MODE = "L" THEN
+                     MOVE "N" TO WS-REP
+                ELSE
+                     DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
+                     ACCEPT WS-REP
+                END-IF
+
+           EVALUATE WS-REP
+                WHEN "y"
+                COMPUTE WS-CALC-RESULT1 = FUNCTION SQRT(WS-CALC-NBR1)
+                PERFORM CALC-SESSION
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN "Y"
+                COMPUTE WS-CALC-RESULT1 = FUNCTION SQRT(WS-CALC-NBR1)
+                PERFORM CALC-SESSION
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN "n"
+                COMPUTE WS-CALC-RESULT1 = FUNCTION SQRT(WS-CALC-NBR1)
+                PERFORM RESULT
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN "N"
+                COMPUTE WS-CALC-RESULT1 = FUNCTION SQRT(WS-CALC-NBR1)
+                PERFORM RESULT
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN OTHER
+                PERFORM MESSAGE-ERREUR
+           END-EVALUATE
+           END-IF.
+
+      *    Paragraphe pour le modulo
+           MODULO.
+           MOVE "N" TO WS-CALC-ERREUR.
+           MOVE 0 TO WS-CALC-RESULT2.
+           ADD 1 TO WS-NB-MODULOS.
+           MOVE WS-CALC-NBR1 TO WS-NBR1.
+           IF WS-CALC-NBR1 < 0 THEN
+                MOVE "Y" TO WS-NBR1-NEGATIF
+           ELSE
+                MOVE "N" TO WS-NBR1-NEGATIF
+           END-IF.
+           IF WS-MODE = "L" THEN
+                MOVE WS-CALC-MOD TO WS-NBR2
+                MOVE "N" TO WS-REP
+           ELSE
+                DISPLAY "Saisissez le diviseur du modulo :"
+                PERFORM SAISIR-DIVISEUR-MOD
+                MOVE WS-CALC-MOD TO WS-NBR2
+                DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
+                ACCEPT WS-REP
+           END-IF.
+
+           IF WS-CALC-MOD = 0 THEN
+                MOVE "Y" TO WS-CALC-ERREUR
+                MOVE 0 TO WS-CALC-RESULT1
+                IF WS-MODE NOT = "L" THEN
+                     DISPLAY "Erreur ! Modulo par 0 impossible !"
+                END-IF
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+           ELSE
+           EVALUATE WS-REP
+                WHEN "y"
+                COMPUTE WS-CALC-RESULT1 =
+                     FUNCTION MOD(WS-CALC-NBR1 WS-CALC-MOD)
+                PERFORM CALC-SESSION
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN "Y"
+                COMPUTE WS-CALC-RESULT1 =
+                     FUNCTION MOD(WS-CALC-NBR1 WS-CALC-MOD)
+                PERFORM CALC-SESSION
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN "n"
+                COMPUTE WS-CALC-RESULT1 =
+                     FUNCTION MOD(WS-CALC-NBR1 WS-CALC-MOD)
+                PERFORM RESULT
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN "N"
+                COMPUTE WS-CALC-RESULT1 =
+                     FUNCTION MOD(WS-CALC-NBR1 WS-CALC-MOD)
                 PERFORM RESULT
-                PERFORM CONTINUER_CALC
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
 
-                WHEN OTHER 
+                WHEN OTHER
+                PERFORM MESSAGE-ERREUR
+           END-EVALUATE
+           END-IF.
+
+      *    Paragraphe pour le pourcentage
+           POURCENTAGE.
+           MOVE "N" TO WS-CALC-ERREUR.
+           MOVE 0 TO WS-CALC-RESULT2.
+           ADD 1 TO WS-NB-POURCENTAGES.
+           MOVE WS-CALC-NBR1 TO WS-NBR1.
+           IF WS-CALC-NBR1 < 0 THEN
+                MOVE "Y" TO WS-NBR1-NEGATIF
+           ELSE
+                MOVE "N" TO WS-NBR1-NEGATIF
+           END-IF.
+           IF WS-MODE = "L" THEN
+                MOVE WS-CALC-PCT TO WS-NBR2
+                MOVE "N" TO WS-REP
+           ELSE
+                DISPLAY "Saisissez le pourcentage à appliquer :"
+                PERFORM SAISIR-POURCENTAGE
+                MOVE WS-CALC-PCT TO WS-NBR2
+                DISPLAY "Voulez-vous le détail de calcul ? (Y/N)"
+                ACCEPT WS-REP
+           END-IF.
+
+           EVALUATE WS-REP
+                WHEN "y"
+                COMPUTE WS-CALC-RESULT1 =
+                     WS-CALC-NBR1 * WS-CALC-PCT / 100
+                PERFORM CALC-SESSION
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN "Y"
+                COMPUTE WS-CALC-RESULT1 =
+                     WS-CALC-NBR1 * WS-CALC-PCT / 100
+                PERFORM CALC-SESSION
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN "n"
+                COMPUTE WS-CALC-RESULT1 =
+                     WS-CALC-NBR1 * WS-CALC-PCT / 100
+                PERFORM RESULT
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN "N"
+                COMPUTE WS-CALC-RESULT1 =
+                     WS-CALC-NBR1 * WS-CALC-PCT / 100
+                PERFORM RESULT
+                PERFORM LOG-CALCUL
+                IF WS-MODE NOT = "L" PERFORM CONTINUER_CALC END-IF
+
+                WHEN OTHER
                 PERFORM MESSAGE-ERREUR
            END-EVALUATE.
 
       *    Paragraphe pour le résultat sans le détail
            RESULT.
            MOVE WS-CALC-RESULT1 TO WS-RESULT1
-           IF WS-CALC-RESULT1 < 0 THEN
-                DISPLAY "Résultat = -" FUNCTION TRIM(WS-RESULT1)
-           ELSE
-                DISPLAY "Résultat = " FUNCTION TRIM(WS-RESULT1)
+           IF WS-MODE NOT = "L" THEN
+                IF WS-CALC-RESULT1 < 0 THEN
+                     DISPLAY "Résultat = -" FUNCTION TRIM(WS-RESULT1)
+                ELSE
+                     DISPLAY "Résultat = " FUNCTION TRIM(WS-RESULT1)
+                END-IF
            END-IF.
 
       *    Paragraphe pour le détail des calculs
@@ -464,4 +1547,29 @@
                      " = "
                      FUNCTION TRIM(WS-RESULT1)
                      END-IF
+
+                WHEN 6
+                MOVE WS-CALC-RESULT1 TO WS-RESULT1
+                     DISPLAY "Résultat : racine("
+                     FUNCTION TRIM(WS-NBR1)
+                     ") = "
+                     FUNCTION TRIM(WS-RESULT1)
+
+                WHEN 7
+                MOVE WS-CALC-RESULT1 TO WS-RESULT1
+                     DISPLAY "Résultat : "
+                     FUNCTION TRIM(WS-NBR1)
+                     " mod "
+                     FUNCTION TRIM(WS-NBR2)
+                     " = "
+                     FUNCTION TRIM(WS-RESULT1)
+
+                WHEN 8
+                MOVE WS-CALC-RESULT1 TO WS-RESULT1
+                     DISPLAY "Résultat : "
+                     FUNCTION TRIM(WS-NBR2)
+                     "% de "
+                     FUNCTION TRIM(WS-NBR1)
+                     " = "
+                     FUNCTION TRIM(WS-RESULT1)
            END-EVALUATE.
